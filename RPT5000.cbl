@@ -20,6 +20,11 @@
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO CUSTMAST.
            SELECT OUTPUT-RPT5000 ASSIGN TO RPT5000.
+           SELECT CSV-RPT5000 ASSIGN TO CSVRPT5000.
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT.
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO RESTARTF.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO CTLCARD.
+           SELECT BRANCH-RANK-RPT ASSIGN TO BRRANKRPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -35,7 +40,9 @@
            05  CM-CUSTOMER-NAME        PIC X(20).
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
-           05  FILLER                  PIC X(87).
+           05  CM-REGION-CODE          PIC X(2).
+           05  CM-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(80).
 
        FD  OUTPUT-RPT5000
            RECORDING MODE IS F
@@ -44,21 +51,100 @@
            BLOCK CONTAINS 130 CHARACTERS.
        01  PRINT-AREA      PIC X(130).
 
+       FD  CSV-RPT5000
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       01  CSV-PRINT-AREA  PIC X(100).
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  EXCEPTION-PRINT-AREA    PIC X(130).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       01  RESTART-RECORD.
+           05  RR-RECORD-TYPE              PIC X        VALUE "H".
+           05  RR-RECORD-COUNT             PIC 9(7).
+           05  RR-FIRST-RECORD-SWITCH      PIC X.
+           05  RR-OLD-BRANCH-NUMBER        PIC 99.
+           05  RR-OLD-SALESREP-NUMBER      PIC 99.
+           05  RR-SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99.
+           05  RR-SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99.
+           05  RR-BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99.
+           05  RR-BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99.
+           05  RR-GRAND-TOTAL-THIS-YTD     PIC S9(7)V99.
+           05  RR-GRAND-TOTAL-LAST-YTD     PIC S9(7)V99.
+           05  RR-GRAND-TOTAL-CHANGE-AMT   PIC S9(7)V99.
+           05  RR-PAGE-COUNT               PIC S9(3).
+           05  RR-LINE-COUNT               PIC S9(3).
+           05  RR-BRANCH-COUNT             PIC 999.
+           05  FILLER                      PIC X(19).
+       01  RESTART-BRANCH-RECORD.
+           05  RB-RECORD-TYPE              PIC X        VALUE "B".
+           05  RB-BRANCH-NUMBER            PIC 99.
+           05  RB-SALES-THIS-YTD           PIC S9(6)V99.
+           05  RB-SALES-LAST-YTD           PIC S9(6)V99.
+           05  RB-CHANGE-AMOUNT            PIC S9(7)V99.
+           05  RB-CHANGE-PERCENT           PIC S9(3)V9.
+           05  FILLER                      PIC X(68).
+
+       FD  CONTROL-CARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD-RECORD.
+           05  CC-PAGE-SIZE        PIC 9(3).
+           05  CC-BRANCH-LOW       PIC 99.
+           05  CC-BRANCH-HIGH      PIC 99.
+           05  CC-AS-OF-LABEL      PIC X(20).
+           05  FILLER              PIC X(53).
+
+       FD  BRANCH-RANK-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 100 CHARACTERS.
+       01  BRANK-PRINT-AREA    PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+           05  WS-RESUMING-SWITCH      PIC X    VALUE "N".
 
        01 CONTROL-FIELDS.
            05 OLD-BRANCH-NUMBER        PIC 99.
+           05 OLD-SALESREP-NUMBER      PIC 99.
+           05 WS-RECORD-COUNT          PIC 9(7)    VALUE ZERO.
+
+       01 REPORT-CONTROL-FIELDS.
+           05 WS-BRANCH-LOW            PIC 99      VALUE ZERO.
+           05 WS-BRANCH-HIGH           PIC 99      VALUE 99.
+           05 WS-AS-OF-LABEL           PIC X(20)   VALUE SPACE.
+
+       01 CHECKPOINT-FIELDS.
+           05 WS-CHECKPOINT-INTERVAL   PIC 9(5)    VALUE 1000.
+           05 WS-CHECKPOINT-QUOTIENT   PIC 9(7).
+           05 WS-CHECKPOINT-REMAINDER  PIC 9(7).
 
        01  PRINT-FIELDS.
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
            05  LINE-COUNT      PIC S9(3)   VALUE +99.
-           05  SPACE-CONTROL   PIC S9.
+           05  SPACE-CONTROL   PIC S9      VALUE +1.
 
        01  TOTAL-FIELDS.
+           05  SALESREP-TOTAL-THIS-YTD PIC S9(6)V99  VALUE ZERO.
+           05  SALESREP-TOTAL-LAST-YTD PIC S9(6)V99  VALUE ZERO.
            05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.
            05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.
            05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.
@@ -70,6 +156,37 @@
            05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
            05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
 
+       01  BRANCH-RANKING-FIELDS.
+           05  WS-BRANCH-COUNT         PIC 999     VALUE ZERO.
+           05  WS-SORT-I                PIC 999.
+           05  WS-SORT-J                PIC 999.
+           05  WS-RANK-INDEX            PIC 999.
+
+       01  BRANCH-TABLE.
+           05  BRANCH-TABLE-ENTRY OCCURS 100 TIMES.
+               10  BT-BRANCH-NUMBER     PIC 99.
+               10  BT-SALES-THIS-YTD    PIC S9(6)V99.
+               10  BT-SALES-LAST-YTD    PIC S9(6)V99.
+               10  BT-CHANGE-AMOUNT     PIC S9(7)V99.
+               10  BT-CHANGE-PERCENT    PIC S9(3)V9.
+
+       01  WS-SWAP-ENTRY.
+           05  SW-BRANCH-NUMBER         PIC 99.
+           05  SW-SALES-THIS-YTD        PIC S9(6)V99.
+           05  SW-SALES-LAST-YTD        PIC S9(6)V99.
+           05  SW-CHANGE-AMOUNT         PIC S9(7)V99.
+           05  SW-CHANGE-PERCENT        PIC S9(3)V9.
+
+       01  CSV-LINE-AREA               PIC X(100).
+
+       01  CSV-CONVERSION-FIELDS.
+           05  CSV-BRANCH-NUMBER       PIC 99.
+           05  CSV-CUSTOMER-NUMBER     PIC 9(5).
+           05  CSV-SALES-THIS-YTD      PIC ZZZZZ9.99-.
+           05  CSV-SALES-LAST-YTD      PIC ZZZZZ9.99-.
+           05  CSV-CHANGE-AMOUNT       PIC ZZZZZ9.99-.
+           05  CSV-CHANGE-PERCENT      PIC ZZ9.9-.
+
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
            05  CD-MONTH        PIC 99.
@@ -89,7 +206,9 @@
            05  FILLER     PIC X(25)   VALUE "YEAR-TO-DATE SALES REPORT".
            05  FILLER          PIC X(19)   VALUE "           PAGE: ".
            05  HL1-PAGE-NUMBER PIC ZZZ9.
-           05  FILLER          PIC X(49)   VALUE SPACE.
+           05  HL1-AS-OF-PREFIX PIC X(8)   VALUE SPACE.
+           05  HL1-AS-OF-LABEL PIC X(20)   VALUE SPACE.
+           05  FILLER          PIC X(21)   VALUE SPACE.
 
        01  HEADING-LINE-2.
            05  FILLER          PIC X(7)    VALUE "TIME:  ".
@@ -165,6 +284,36 @@
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(45)   VALUE "*".
 
+       01  EXCEPTION-LINE.
+           05  EL-RECORD-NUMBER    PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  FILLER              PIC X(23)
+                   VALUE "OUT OF SEQUENCE BRANCH:".
+           05  EL-BRANCH-NUMBER    PIC X(2).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(10)   VALUE "SALESREP: ".
+           05  EL-SALESREP-NUMBER  PIC X(2).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(10)   VALUE "CUSTOMER: ".
+           05  EL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  EL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(42)   VALUE SPACE.
+
+       01  SALESREP-TOTAL-LINE.
+           05  FILLER              PIC X(19)   VALUE SPACE.
+           05  STL-SALESREP-NUMBER PIC X(2).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  FILLER              PIC X(15)   VALUE "SALESREP TOTAL".
+           05  STL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  STL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  STL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  STL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(45)   VALUE "#".
+
        01  GRAND-TOTAL-LINE-1.
            05  FILLER              PIC X(24)   VALUE SPACE.
            05  FILLER              PIC X(14)   VALUE "GRAND TOTAL".
@@ -188,18 +337,128 @@
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.
            05  FILLER              PIC X(42)   VALUE SPACE.
 
+       01  BRANK-HEADING-LINE-1.
+           05  FILLER              PIC X(30)
+                   VALUE "BRANCH RANKING BY YTD CHANGE %".
+           05  FILLER              PIC X(70)   VALUE SPACE.
+
+       01  BRANK-HEADING-LINE-2.
+           05  FILLER              PIC X(8)    VALUE "BRANCH ".
+           05  FILLER              PIC X(16)   VALUE "SALES THIS YTD".
+           05  FILLER              PIC X(16)   VALUE "SALES LAST YTD".
+           05  FILLER              PIC X(16)   VALUE "CHANGE AMOUNT".
+           05  FILLER              PIC X(8)    VALUE "CHANGE %".
+           05  FILLER              PIC X(36)   VALUE SPACE.
+
+       01  BRANK-DETAIL-LINE.
+           05  BRL-BRANCH-NUMBER   PIC Z9.
+           05  FILLER              PIC X(6)    VALUE SPACE.
+           05  BRL-SALES-THIS-YTD  PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  BRL-SALES-LAST-YTD  PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  BRL-CHANGE-AMOUNT   PIC ZZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  BRL-CHANGE-PERCENT  PIC ZZ9.9-.
+           05  FILLER              PIC X(43)   VALUE SPACE.
+
        PROCEDURE DIVISION.
        000-PREPARE-SALES-REPORT.
-           OPEN INPUT  CUSTMAST
-                OUTPUT OUTPUT-RPT5000.
+           OPEN INPUT  CUSTMAST.
+           PERFORM 040-CHECK-FOR-RESTART.
+           IF WS-RESUMING-SWITCH = "Y"
+              OPEN EXTEND OUTPUT-RPT5000
+                          CSV-RPT5000
+                          EXCEPTION-RPT
+                          BRANCH-RANK-RPT
+           ELSE
+              OPEN OUTPUT OUTPUT-RPT5000
+                          CSV-RPT5000
+                          EXCEPTION-RPT
+                          BRANCH-RANK-RPT
+           END-IF.
+           PERFORM 050-READ-CONTROL-CARD.
            PERFORM 100-FORMAT-REPORT-HEADING.
            PERFORM 300-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = "Y".
            PERFORM 500-PRINT-GRAND-TOTALS.
+           PERFORM 600-PRINT-BRANCH-RANKING.
            CLOSE CUSTMAST
-                 OUTPUT-RPT5000.
+                 OUTPUT-RPT5000
+                 CSV-RPT5000
+                 EXCEPTION-RPT
+                 BRANCH-RANK-RPT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
            STOP RUN.
 
+       040-CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE
+               AT END
+                   NEXT SENTENCE
+               NOT AT END
+                   PERFORM 045-RESUME-FROM-CHECKPOINT
+           END-READ.
+           CLOSE RESTART-FILE.
+
+       045-RESUME-FROM-CHECKPOINT.
+           MOVE "Y" TO WS-RESUMING-SWITCH.
+           MOVE RR-FIRST-RECORD-SWITCH     TO FIRST-RECORD-SWITCH.
+           MOVE RR-OLD-BRANCH-NUMBER       TO OLD-BRANCH-NUMBER.
+           MOVE RR-OLD-SALESREP-NUMBER     TO OLD-SALESREP-NUMBER.
+           MOVE RR-SALESREP-TOTAL-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           MOVE RR-SALESREP-TOTAL-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           MOVE RR-BRANCH-TOTAL-THIS-YTD   TO BRANCH-TOTAL-THIS-YTD.
+           MOVE RR-BRANCH-TOTAL-LAST-YTD   TO BRANCH-TOTAL-LAST-YTD.
+           MOVE RR-GRAND-TOTAL-THIS-YTD    TO GRAND-TOTAL-THIS-YTD.
+           MOVE RR-GRAND-TOTAL-LAST-YTD    TO GRAND-TOTAL-LAST-YTD.
+           MOVE RR-GRAND-TOTAL-CHANGE-AMT  TO GRAND-TOTAL-CHANGE-AMT.
+           MOVE RR-PAGE-COUNT              TO PAGE-COUNT.
+           MOVE RR-LINE-COUNT              TO LINE-COUNT.
+           MOVE RR-RECORD-COUNT            TO WS-RECORD-COUNT.
+           MOVE RR-BRANCH-COUNT            TO WS-BRANCH-COUNT.
+           PERFORM 046-RESTORE-BRANCH-TABLE-ENTRY
+               VARYING WS-RANK-INDEX FROM 1 BY 1
+               UNTIL WS-RANK-INDEX > WS-BRANCH-COUNT.
+           PERFORM 047-SKIP-TO-CHECKPOINT WS-RECORD-COUNT TIMES.
+
+       046-RESTORE-BRANCH-TABLE-ENTRY.
+           READ RESTART-FILE
+               AT END
+                   NEXT SENTENCE
+           END-READ.
+           MOVE RB-BRANCH-NUMBER  TO BT-BRANCH-NUMBER  (WS-RANK-INDEX).
+           MOVE RB-SALES-THIS-YTD TO BT-SALES-THIS-YTD (WS-RANK-INDEX).
+           MOVE RB-SALES-LAST-YTD TO BT-SALES-LAST-YTD (WS-RANK-INDEX).
+           MOVE RB-CHANGE-AMOUNT  TO BT-CHANGE-AMOUNT  (WS-RANK-INDEX).
+           MOVE RB-CHANGE-PERCENT TO BT-CHANGE-PERCENT (WS-RANK-INDEX).
+
+       047-SKIP-TO-CHECKPOINT.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+
+       050-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END
+                   NEXT SENTENCE
+               NOT AT END
+                   PERFORM 055-APPLY-CONTROL-CARD
+           END-READ.
+           CLOSE CONTROL-CARD.
+
+       055-APPLY-CONTROL-CARD.
+           IF CC-PAGE-SIZE > ZERO
+              MOVE CC-PAGE-SIZE TO LINES-ON-PAGE.
+           IF CC-BRANCH-LOW > ZERO
+              MOVE CC-BRANCH-LOW  TO WS-BRANCH-LOW.
+           IF CC-BRANCH-HIGH > ZERO
+              MOVE CC-BRANCH-HIGH TO WS-BRANCH-HIGH.
+           IF CC-AS-OF-LABEL NOT = SPACE
+              MOVE CC-AS-OF-LABEL TO WS-AS-OF-LABEL.
+
        100-FORMAT-REPORT-HEADING.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CD-MONTH   TO HL1-MONTH.
@@ -207,6 +466,13 @@
            MOVE CD-YEAR    TO HL1-YEAR.
            MOVE CD-HOURS   TO HL2-HOURS.
            MOVE CD-MINUTES TO HL2-MINUTES.
+           IF WS-AS-OF-LABEL NOT = SPACE
+              MOVE "AS OF:  " TO HL1-AS-OF-PREFIX
+              MOVE WS-AS-OF-LABEL TO HL1-AS-OF-LABEL
+           ELSE
+              MOVE SPACE TO HL1-AS-OF-PREFIX
+              MOVE SPACE TO HL1-AS-OF-LABEL
+           END-IF.
 
        300-PREPARE-SALES-LINES.
            PERFORM 310-READ-CUSTOMER-RECORD.
@@ -214,21 +480,53 @@
               IF FIRST-RECORD-SWITCH = "Y"
                  PERFORM 320-PRINT-CUSTOMER-LINE
                  MOVE "N" TO FIRST-RECORD-SWITCH
-                 MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+                 MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
               ELSE
-                 IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
-                    PERFORM 360-PRINT-BRANCH-LINE
-                    PERFORM 320-PRINT-CUSTOMER-LINE
-                    MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                 IF CM-BRANCH-NUMBER < OLD-BRANCH-NUMBER
+                    PERFORM 380-PRINT-EXCEPTION-LINE
                  ELSE
-                    PERFORM 320-PRINT-CUSTOMER-LINE
+                    IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                       PERFORM 370-PRINT-SALESREP-LINE
+                       PERFORM 360-PRINT-BRANCH-LINE
+                       PERFORM 320-PRINT-CUSTOMER-LINE
+                       MOVE CM-BRANCH-NUMBER   TO OLD-BRANCH-NUMBER
+                       MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                    ELSE
+                       IF CM-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
+                          PERFORM 370-PRINT-SALESREP-LINE
+                          PERFORM 320-PRINT-CUSTOMER-LINE
+                          MOVE CM-SALESREP-NUMBER
+                             TO OLD-SALESREP-NUMBER
+                       ELSE
+                          PERFORM 320-PRINT-CUSTOMER-LINE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+              PERFORM 390-CHECKPOINT-IF-DUE
            ELSE
-              PERFORM 360-PRINT-BRANCH-LINE.
+              PERFORM 370-PRINT-SALESREP-LINE
+              PERFORM 360-PRINT-BRANCH-LINE
+           END-IF.
 
        310-READ-CUSTOMER-RECORD.
            READ CUSTMAST
                AT END
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+           IF CUSTMAST-EOF-SWITCH = "N"
+              ADD 1 TO WS-RECORD-COUNT
+              PERFORM 315-SKIP-IF-OUT-OF-RANGE
+                  UNTIL CUSTMAST-EOF-SWITCH = "Y"
+                     OR (CM-BRANCH-NUMBER >= WS-BRANCH-LOW AND
+                         CM-BRANCH-NUMBER <= WS-BRANCH-HIGH).
+
+       315-SKIP-IF-OUT-OF-RANGE.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.
+           IF CUSTMAST-EOF-SWITCH = "N"
+              ADD 1 TO WS-RECORD-COUNT.
 
        320-PRINT-CUSTOMER-LINE.
            IF LINE-COUNT >= LINES-ON-PAGE
@@ -260,7 +558,9 @@
 
            MOVE CUSTOMER-LINE TO PRINT-AREA.
            PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 325-WRITE-CSV-LINE.
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
            ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.
            ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
@@ -269,11 +569,39 @@
 
            MOVE 1 TO SPACE-CONTROL.
 
+       325-WRITE-CSV-LINE.
+           MOVE CM-BRANCH-NUMBER   TO CSV-BRANCH-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO CSV-CUSTOMER-NUMBER.
+           MOVE CM-SALES-THIS-YTD  TO CSV-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD  TO CSV-SALES-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT   TO CSV-CHANGE-AMOUNT.
+           MOVE WS-CHANGE-PERCENT  TO CSV-CHANGE-PERCENT.
+           MOVE SPACE TO CSV-LINE-AREA.
+           STRING CSV-BRANCH-NUMBER    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CSV-CUSTOMER-NUMBER  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  CM-CUSTOMER-NAME     DELIMITED BY SIZE
+                  '"'                  DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CSV-SALES-THIS-YTD   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CSV-SALES-LAST-YTD   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CSV-CHANGE-AMOUNT    DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  CSV-CHANGE-PERCENT   DELIMITED BY SIZE
+              INTO CSV-LINE-AREA.
+           MOVE CSV-LINE-AREA TO CSV-PRINT-AREA.
+           WRITE CSV-PRINT-AREA.
+
        330-PRINT-HEADING-LINES.
            ADD 1 TO PAGE-COUNT.
            MOVE PAGE-COUNT     TO HL1-PAGE-NUMBER.
            MOVE HEADING-LINE-1 TO PRINT-AREA.
            PERFORM 340-WRITE-PAGE-TOP-LINE.
+           MOVE 1 TO SPACE-CONTROL.
            MOVE HEADING-LINE-2 TO PRINT-AREA.
            PERFORM 350-WRITE-REPORT-LINE.
            MOVE HEADING-LINE-3 TO PRINT-AREA.
@@ -284,11 +612,11 @@
            MOVE 2 TO SPACE-CONTROL.
 
        340-WRITE-PAGE-TOP-LINE.
-           WRITE PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
            MOVE 1 TO LINE-COUNT.
 
        350-WRITE-REPORT-LINE.
-           WRITE PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
 
        360-PRINT-BRANCH-LINE.
 
@@ -298,24 +626,109 @@
                     BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.
            MOVE WS-CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.
            IF BRANCH-TOTAL-LAST-YTD = ZERO
-                MOVE 999.9 TO BTL-CHANGE-PERCENT
+                MOVE 999.9 TO WS-CHANGE-PERCENT
            ELSE
-              COMPUTE BTL-CHANGE-PERCENT ROUNDED =
+              COMPUTE WS-CHANGE-PERCENT ROUNDED =
                  WS-CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD
                   ON SIZE ERROR
-                      MOVE 999.9 TO BTL-CHANGE-PERCENT.
+                      MOVE 999.9 TO WS-CHANGE-PERCENT.
+           MOVE WS-CHANGE-PERCENT TO BTL-CHANGE-PERCENT.
            MOVE BRANCH-TOTAL-LINE  TO PRINT-AREA.
            MOVE 1 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
            MOVE 2 TO SPACE-CONTROL.
+           PERFORM 365-SAVE-BRANCH-RANKING-ENTRY.
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
            MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.
            MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.
 
+       365-SAVE-BRANCH-RANKING-ENTRY.
+           IF WS-BRANCH-COUNT < 100
+              ADD 1 TO WS-BRANCH-COUNT
+              MOVE OLD-BRANCH-NUMBER     TO BT-BRANCH-NUMBER
+                                                     (WS-BRANCH-COUNT)
+              MOVE BRANCH-TOTAL-THIS-YTD TO BT-SALES-THIS-YTD
+                                                     (WS-BRANCH-COUNT)
+              MOVE BRANCH-TOTAL-LAST-YTD TO BT-SALES-LAST-YTD
+                                                     (WS-BRANCH-COUNT)
+              MOVE WS-CHANGE-AMOUNT      TO BT-CHANGE-AMOUNT
+                                                     (WS-BRANCH-COUNT)
+              MOVE WS-CHANGE-PERCENT     TO BT-CHANGE-PERCENT
+                                                     (WS-BRANCH-COUNT)
+           END-IF.
+
+       370-PRINT-SALESREP-LINE.
+           MOVE OLD-SALESREP-NUMBER      TO STL-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD  TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD  TO STL-SALES-LAST-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+                    SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.
+           IF SALESREP-TOTAL-LAST-YTD = ZERO
+                MOVE 999.9 TO STL-CHANGE-PERCENT
+           ELSE
+              COMPUTE STL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD
+                  ON SIZE ERROR
+                      MOVE 999.9 TO STL-CHANGE-PERCENT.
+           MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.
+           MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.
+
+       380-PRINT-EXCEPTION-LINE.
+           MOVE WS-RECORD-COUNT    TO EL-RECORD-NUMBER.
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO EL-SALESREP-NUMBER.
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME   TO EL-CUSTOMER-NAME.
+           MOVE EXCEPTION-LINE     TO EXCEPTION-PRINT-AREA.
+           WRITE EXCEPTION-PRINT-AREA.
+
+       390-CHECKPOINT-IF-DUE.
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+              PERFORM 395-SAVE-CHECKPOINT.
+
+       395-SAVE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT            TO RR-RECORD-COUNT.
+           MOVE FIRST-RECORD-SWITCH        TO RR-FIRST-RECORD-SWITCH.
+           MOVE OLD-BRANCH-NUMBER          TO RR-OLD-BRANCH-NUMBER.
+           MOVE OLD-SALESREP-NUMBER        TO RR-OLD-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD    TO RR-SALESREP-TOTAL-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD    TO RR-SALESREP-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-THIS-YTD      TO RR-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD      TO RR-BRANCH-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-THIS-YTD       TO RR-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD       TO RR-GRAND-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-CHANGE-AMT     TO RR-GRAND-TOTAL-CHANGE-AMT.
+           MOVE PAGE-COUNT                 TO RR-PAGE-COUNT.
+           MOVE LINE-COUNT                 TO RR-LINE-COUNT.
+           MOVE WS-BRANCH-COUNT            TO RR-BRANCH-COUNT.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-RECORD.
+           PERFORM 397-SAVE-BRANCH-TABLE-ENTRY
+               VARYING WS-RANK-INDEX FROM 1 BY 1
+               UNTIL WS-RANK-INDEX > WS-BRANCH-COUNT.
+           CLOSE RESTART-FILE.
+
+       397-SAVE-BRANCH-TABLE-ENTRY.
+           MOVE BT-BRANCH-NUMBER  (WS-RANK-INDEX) TO RB-BRANCH-NUMBER.
+           MOVE BT-SALES-THIS-YTD (WS-RANK-INDEX) TO RB-SALES-THIS-YTD.
+           MOVE BT-SALES-LAST-YTD (WS-RANK-INDEX) TO RB-SALES-LAST-YTD.
+           MOVE BT-CHANGE-AMOUNT  (WS-RANK-INDEX) TO RB-CHANGE-AMOUNT.
+           MOVE BT-CHANGE-PERCENT (WS-RANK-INDEX) TO RB-CHANGE-PERCENT.
+           WRITE RESTART-BRANCH-RECORD.
+
        500-PRINT-GRAND-TOTALS.
            MOVE GRAND-TOTAL-LINE-1 TO PRINT-AREA.
-           WRITE PRINT-AREA.
+           MOVE 2 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
 
            IF GRAND-TOTAL-LAST-YTD = ZERO
                MOVE 999.9 TO GRAND-TOTAL-CHANGE-PCT
@@ -332,3 +745,48 @@
            MOVE GRAND-TOTAL-LINE-2 TO PRINT-AREA.
            MOVE 2 TO SPACE-CONTROL.
            PERFORM 350-WRITE-REPORT-LINE.
+
+       600-PRINT-BRANCH-RANKING.
+           PERFORM 610-SORT-BRANCH-TABLE.
+           PERFORM 640-PRINT-RANKING-HEADING.
+           PERFORM 650-PRINT-RANKING-LINE
+               VARYING WS-RANK-INDEX FROM 1 BY 1
+               UNTIL WS-RANK-INDEX > WS-BRANCH-COUNT.
+
+       610-SORT-BRANCH-TABLE.
+           PERFORM 620-SORT-OUTER-PASS
+               VARYING WS-SORT-I FROM 1 BY 1
+               UNTIL WS-SORT-I > WS-BRANCH-COUNT.
+
+       620-SORT-OUTER-PASS.
+           PERFORM 630-SORT-INNER-PASS
+               VARYING WS-SORT-J FROM WS-SORT-I BY 1
+               UNTIL WS-SORT-J > WS-BRANCH-COUNT.
+
+       630-SORT-INNER-PASS.
+           IF BT-CHANGE-PERCENT (WS-SORT-J) >
+                   BT-CHANGE-PERCENT (WS-SORT-I)
+              MOVE BRANCH-TABLE-ENTRY (WS-SORT-I) TO WS-SWAP-ENTRY
+              MOVE BRANCH-TABLE-ENTRY (WS-SORT-J)
+                      TO BRANCH-TABLE-ENTRY (WS-SORT-I)
+              MOVE WS-SWAP-ENTRY TO BRANCH-TABLE-ENTRY (WS-SORT-J).
+
+       640-PRINT-RANKING-HEADING.
+           MOVE BRANK-HEADING-LINE-1 TO BRANK-PRINT-AREA.
+           WRITE BRANK-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE BRANK-HEADING-LINE-2 TO BRANK-PRINT-AREA.
+           WRITE BRANK-PRINT-AREA AFTER ADVANCING 2 LINES.
+
+       650-PRINT-RANKING-LINE.
+           MOVE BT-BRANCH-NUMBER  (WS-RANK-INDEX)
+                   TO BRL-BRANCH-NUMBER.
+           MOVE BT-SALES-THIS-YTD (WS-RANK-INDEX)
+                   TO BRL-SALES-THIS-YTD.
+           MOVE BT-SALES-LAST-YTD (WS-RANK-INDEX)
+                   TO BRL-SALES-LAST-YTD.
+           MOVE BT-CHANGE-AMOUNT  (WS-RANK-INDEX)
+                   TO BRL-CHANGE-AMOUNT.
+           MOVE BT-CHANGE-PERCENT (WS-RANK-INDEX)
+                   TO BRL-CHANGE-PERCENT.
+           MOVE BRANK-DETAIL-LINE TO BRANK-PRINT-AREA.
+           WRITE BRANK-PRINT-AREA AFTER ADVANCING 1 LINES.
