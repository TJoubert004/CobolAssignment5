@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. REPCOMM.
+      *****************************************************************
+      *  Programmers: Tristan Joubert
+      *  Date.......: 08 August 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment4
+      *  Description: REPCOMM is a companion to RPT5000. It reads the
+      *               same CUSTMAST master file and sorts it by
+      *               salesrep and region so YTD sales can be grouped
+      *               by CM-SALESREP-NUMBER/CM-REGION-CODE, applying
+      *               each customer's CM-COMMISSION-RATE to produce a
+      *               YTD commission-earned figure per salesrep/region
+      *               combination, so finance has a trustworthy source
+      *               for commission payouts instead of an outside
+      *               spreadsheet export.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST      ASSIGN TO CUSTMAST.
+           SELECT COMMISSION-RPT ASSIGN TO REPCOMM.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK02.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(2).
+           05  CM-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(80).
+
+       FD  COMMISSION-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  COMMISSION-PRINT-AREA   PIC X(130).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SR-SALESREP-NUMBER      PIC 9(2).
+           05  SR-REGION-CODE          PIC X(2).
+           05  SR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SR-COMMISSION-RATE      PIC 9V9(4).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+           05  SORT-EOF-SWITCH         PIC X    VALUE "N".
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+
+       01  CONTROL-FIELDS.
+           05  OLD-SALESREP-NUMBER     PIC 9(2).
+           05  OLD-REGION-CODE         PIC X(2).
+
+       01  GROUP-TOTAL-FIELDS.
+           05  GROUP-SALES-THIS-YTD    PIC S9(7)V99  VALUE ZERO.
+           05  GROUP-COMMISSION        PIC S9(7)V99  VALUE ZERO.
+
+       01  GRAND-TOTAL-FIELDS.
+           05  GRAND-SALES-THIS-YTD    PIC S9(8)V99  VALUE ZERO.
+           05  GRAND-COMMISSION        PIC S9(8)V99  VALUE ZERO.
+
+       01  CALCULATION-FIELDS.
+           05  WS-CUSTOMER-COMMISSION  PIC S9(7)V99   VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(14).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(8)    VALUE SPACE.
+           05  FILLER          PIC X(30)
+                   VALUE "SALESREP COMMISSION SUMMARY".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(53)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER PIC X(8)  VALUE "REP     ".
+           05  FILLER PIC X(8)  VALUE "REGION  ".
+           05  FILLER PIC X(18) VALUE "SALES THIS YTD".
+           05  FILLER PIC X(20) VALUE "COMMISSION EARNED".
+           05  FILLER PIC X(76) VALUE SPACE.
+
+       01  COMMISSION-LINE.
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  CML-SALESREP-NUMBER     PIC 9(2).
+           05  FILLER                  PIC X(6)    VALUE SPACE.
+           05  CML-REGION-CODE         PIC X(2).
+           05  FILLER                  PIC X(6)    VALUE SPACE.
+           05  CML-SALES-THIS-YTD      PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(6)    VALUE SPACE.
+           05  CML-COMMISSION-EARNED   PIC ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(82)   VALUE SPACE.
+
+       01  COMMISSION-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(16)   VALUE SPACE.
+           05  FILLER                  PIC X(14)   VALUE "GRAND TOTAL".
+           05  GTL-SALES-THIS-YTD      PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(6)    VALUE SPACE.
+           05  GTL-COMMISSION-EARNED   PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(69)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-PREPARE-COMMISSION-REPORT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-SALESREP-NUMBER
+                                SR-REGION-CODE
+               INPUT PROCEDURE IS 200-SELECT-CUSTOMER-RECORDS
+               OUTPUT PROCEDURE IS 400-PRINT-COMMISSION-REPORT.
+           STOP RUN.
+
+       200-SELECT-CUSTOMER-RECORDS.
+           OPEN INPUT CUSTMAST.
+           PERFORM 210-PROCESS-CUSTOMER-RECORDS
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST.
+
+       210-PROCESS-CUSTOMER-RECORDS.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+               NOT AT END
+                   PERFORM 220-RELEASE-CUSTOMER-RECORD
+           END-READ.
+
+       220-RELEASE-CUSTOMER-RECORD.
+           MOVE CM-SALESREP-NUMBER   TO SR-SALESREP-NUMBER.
+           MOVE CM-REGION-CODE       TO SR-REGION-CODE.
+           MOVE CM-SALES-THIS-YTD    TO SR-SALES-THIS-YTD.
+           MOVE CM-COMMISSION-RATE   TO SR-COMMISSION-RATE.
+           RELEASE SORT-WORK-RECORD.
+
+       400-PRINT-COMMISSION-REPORT.
+           OPEN OUTPUT COMMISSION-RPT.
+           PERFORM 420-RETURN-SORT-RECORDS
+               UNTIL SORT-EOF-SWITCH = "Y".
+           PERFORM 460-PRINT-FINAL-GROUP-LINE.
+           PERFORM 480-PRINT-GRAND-TOTAL-LINE.
+           CLOSE COMMISSION-RPT.
+
+       410-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO COMMISSION-PRINT-AREA.
+           WRITE COMMISSION-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO COMMISSION-PRINT-AREA.
+           WRITE COMMISSION-PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
+
+       420-RETURN-SORT-RECORDS.
+           RETURN SORT-WORK-FILE INTO SORT-WORK-RECORD
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH
+               NOT AT END
+                   PERFORM 430-EVALUATE-SORTED-RECORD
+           END-RETURN.
+
+       430-EVALUATE-SORTED-RECORD.
+           IF FIRST-RECORD-SWITCH = "Y"
+              MOVE "N" TO FIRST-RECORD-SWITCH
+              MOVE SR-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+              MOVE SR-REGION-CODE     TO OLD-REGION-CODE
+           ELSE
+              IF SR-SALESREP-NUMBER NOT = OLD-SALESREP-NUMBER
+                 OR SR-REGION-CODE NOT = OLD-REGION-CODE
+                 PERFORM 440-PRINT-COMMISSION-LINE
+                 MOVE SR-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                 MOVE SR-REGION-CODE     TO OLD-REGION-CODE
+              END-IF
+           END-IF.
+           COMPUTE WS-CUSTOMER-COMMISSION ROUNDED =
+               SR-SALES-THIS-YTD * SR-COMMISSION-RATE.
+           ADD SR-SALES-THIS-YTD       TO GROUP-SALES-THIS-YTD.
+           ADD WS-CUSTOMER-COMMISSION  TO GROUP-COMMISSION.
+
+       440-PRINT-COMMISSION-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+              PERFORM 410-PRINT-HEADING-LINES.
+           MOVE OLD-SALESREP-NUMBER  TO CML-SALESREP-NUMBER.
+           MOVE OLD-REGION-CODE      TO CML-REGION-CODE.
+           MOVE GROUP-SALES-THIS-YTD TO CML-SALES-THIS-YTD.
+           MOVE GROUP-COMMISSION     TO CML-COMMISSION-EARNED.
+           MOVE COMMISSION-LINE      TO COMMISSION-PRINT-AREA.
+           WRITE COMMISSION-PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
+           ADD GROUP-SALES-THIS-YTD TO GRAND-SALES-THIS-YTD.
+           ADD GROUP-COMMISSION     TO GRAND-COMMISSION.
+           MOVE ZERO TO GROUP-SALES-THIS-YTD.
+           MOVE ZERO TO GROUP-COMMISSION.
+
+       460-PRINT-FINAL-GROUP-LINE.
+           IF FIRST-RECORD-SWITCH = "N"
+              PERFORM 440-PRINT-COMMISSION-LINE.
+
+       480-PRINT-GRAND-TOTAL-LINE.
+           MOVE GRAND-SALES-THIS-YTD TO GTL-SALES-THIS-YTD.
+           MOVE GRAND-COMMISSION     TO GTL-COMMISSION-EARNED.
+           MOVE COMMISSION-GRAND-TOTAL-LINE TO COMMISSION-PRINT-AREA.
+           WRITE COMMISSION-PRINT-AREA.
