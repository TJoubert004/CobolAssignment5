@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. RPT5010.
+      *****************************************************************
+      *  Programmers: Tristan Joubert
+      *  Date.......: 08 August 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment4
+      *  Description: RPT5010 is a companion to RPT5000. It reads the
+      *               same CUSTMAST master file and lists only those
+      *               customers whose YTD sales have dropped by more
+      *               than a supplied threshold percentage against
+      *               last YTD, sorted worst decline first, so account
+      *               managers do not have to scan the full RPT5000
+      *               detail report looking for at-risk customers.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT OPTIONAL THRESHOLD-CARD ASSIGN TO THRSHCRD.
+           SELECT DECLINE-RPT ASSIGN TO RPT5010.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  CM-REGION-CODE          PIC X(2).
+           05  CM-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(80).
+
+       FD  THRESHOLD-CARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  THRESHOLD-CARD-RECORD.
+           05  TC-THRESHOLD-PERCENT    PIC 9(3)V9.
+           05  FILLER                  PIC X(76).
+
+       FD  DECLINE-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  DECLINE-PRINT-AREA  PIC X(130).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SR-CHANGE-PERCENT       PIC S9(3)V9.
+           05  SR-BRANCH-NUMBER        PIC 9(2).
+           05  SR-SALESREP-NUMBER      PIC 9(2).
+           05  SR-CUSTOMER-NUMBER      PIC 9(5).
+           05  SR-CUSTOMER-NAME        PIC X(20).
+           05  SR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  SR-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  SR-CHANGE-AMOUNT        PIC S9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".
+           05  SORT-EOF-SWITCH         PIC X    VALUE "N".
+
+       01  PRINT-FIELDS.
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.
+
+       01  THRESHOLD-FIELDS.
+           05  WS-THRESHOLD-PERCENT    PIC 9(3)V9  VALUE 10.0.
+           05  WS-DECLINE-THRESHOLD    PIC S9(3)V9 VALUE ZERO.
+
+       01  CALCULATION-FIELDS.
+           05  WS-CHANGE-AMOUNT        PIC S9(7)V99   VALUE ZERO.
+           05  WS-CHANGE-PERCENT       PIC S9(3)V9    VALUE ZERO.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  FILLER          PIC X(14).
+
+       01  HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  HL1-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  HL1-YEAR        PIC 9(4).
+           05  FILLER          PIC X(8)    VALUE SPACE.
+           05  FILLER          PIC X(30)
+                   VALUE "DECLINING CUSTOMER EXCEPTIONS".
+           05  FILLER          PIC X(19)   VALUE "           PAGE: ".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+           05  FILLER          PIC X(53)   VALUE SPACE.
+
+       01  HEADING-LINE-2.
+           05  FILLER PIC X(8)  VALUE "BRANCH  ".
+           05  FILLER PIC X(8)  VALUE "REP     ".
+           05  FILLER PIC X(31) VALUE "CUST  ".
+           05  FILLER PIC X(14) VALUE "SALES       ".
+           05  FILLER PIC X(14) VALUE "SALES    ".
+           05  FILLER PIC X(14) VALUE "CHANGE      ".
+           05  FILLER PIC X(7)  VALUE "CHANGE ".
+           05  FILLER PIC X(34) VALUE SPACE.
+
+       01  HEADING-LINE-3.
+           05  FILLER PIC X(8)  VALUE " NUM    ".
+           05  FILLER PIC X(8)  VALUE " NUM    ".
+           05  FILLER PIC X(31) VALUE "NUM    CUSTOMER NAME".
+           05  FILLER PIC X(14) VALUE "THIS YTD    ".
+           05  FILLER PIC X(14) VALUE "LAST YTD      ".
+           05  FILLER PIC X(14) VALUE "AMOUNT      ".
+           05  FILLER PIC X(7)  VALUE "PERCENT".
+           05  FILLER PIC X(34) VALUE SPACE.
+
+       01  DECLINE-LINE.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  DL-BRANCH-NUMBER    PIC 9(2).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-SALESREP-NUMBER  PIC 9(2).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-CUSTOMER-NUMBER  PIC 9(5).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  DL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  DL-CHANGE-PERCENT   PIC ZZ9.9-.
+           05  FILLER              PIC X(47)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-PREPARE-DECLINE-REPORT.
+           PERFORM 050-READ-THRESHOLD-CARD.
+           COMPUTE WS-DECLINE-THRESHOLD = ZERO - WS-THRESHOLD-PERCENT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-CHANGE-PERCENT
+               INPUT PROCEDURE IS 200-SELECT-DECLINING-CUSTOMERS
+               OUTPUT PROCEDURE IS 400-PRINT-DECLINE-REPORT.
+           STOP RUN.
+
+       050-READ-THRESHOLD-CARD.
+           OPEN INPUT THRESHOLD-CARD.
+           READ THRESHOLD-CARD
+               AT END
+                   NEXT SENTENCE
+               NOT AT END
+                   MOVE TC-THRESHOLD-PERCENT TO WS-THRESHOLD-PERCENT
+           END-READ.
+           CLOSE THRESHOLD-CARD.
+
+       200-SELECT-DECLINING-CUSTOMERS.
+           OPEN INPUT CUSTMAST.
+           PERFORM 210-PROCESS-CUSTOMER-RECORDS
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".
+           CLOSE CUSTMAST.
+
+       210-PROCESS-CUSTOMER-RECORDS.
+           READ CUSTMAST
+               AT END
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH
+               NOT AT END
+                   PERFORM 220-EVALUATE-CUSTOMER-RECORD
+           END-READ.
+
+       220-EVALUATE-CUSTOMER-RECORD.
+           COMPUTE WS-CHANGE-AMOUNT =
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE ZERO TO WS-CHANGE-PERCENT
+           ELSE
+               COMPUTE WS-CHANGE-PERCENT ROUNDED =
+                   (WS-CHANGE-AMOUNT / CM-SALES-LAST-YTD) * 100
+                   ON SIZE ERROR
+                       MOVE -999.9 TO WS-CHANGE-PERCENT
+           END-IF.
+           IF CM-SALES-LAST-YTD NOT = ZERO
+              AND WS-CHANGE-PERCENT <= WS-DECLINE-THRESHOLD
+                 MOVE WS-CHANGE-PERCENT  TO SR-CHANGE-PERCENT
+                 MOVE CM-BRANCH-NUMBER   TO SR-BRANCH-NUMBER
+                 MOVE CM-SALESREP-NUMBER TO SR-SALESREP-NUMBER
+                 MOVE CM-CUSTOMER-NUMBER TO SR-CUSTOMER-NUMBER
+                 MOVE CM-CUSTOMER-NAME   TO SR-CUSTOMER-NAME
+                 MOVE CM-SALES-THIS-YTD  TO SR-SALES-THIS-YTD
+                 MOVE CM-SALES-LAST-YTD  TO SR-SALES-LAST-YTD
+                 MOVE WS-CHANGE-AMOUNT   TO SR-CHANGE-AMOUNT
+                 RELEASE SORT-WORK-RECORD.
+
+       400-PRINT-DECLINE-REPORT.
+           OPEN OUTPUT DECLINE-RPT.
+           PERFORM 420-RETURN-SORT-RECORDS
+               UNTIL SORT-EOF-SWITCH = "Y".
+           CLOSE DECLINE-RPT.
+
+       410-PRINT-HEADING-LINES.
+           ADD 1 TO PAGE-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO HL1-MONTH.
+           MOVE CD-DAY     TO HL1-DAY.
+           MOVE CD-YEAR    TO HL1-YEAR.
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           MOVE HEADING-LINE-3 TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           MOVE ZERO TO LINE-COUNT.
+
+       420-RETURN-SORT-RECORDS.
+           RETURN SORT-WORK-FILE INTO SORT-WORK-RECORD
+               AT END
+                   MOVE "Y" TO SORT-EOF-SWITCH
+               NOT AT END
+                   PERFORM 430-PRINT-DECLINE-LINE
+           END-RETURN.
+
+       430-PRINT-DECLINE-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 410-PRINT-HEADING-LINES.
+           MOVE SR-BRANCH-NUMBER   TO DL-BRANCH-NUMBER.
+           MOVE SR-SALESREP-NUMBER TO DL-SALESREP-NUMBER.
+           MOVE SR-CUSTOMER-NUMBER TO DL-CUSTOMER-NUMBER.
+           MOVE SR-CUSTOMER-NAME   TO DL-CUSTOMER-NAME.
+           MOVE SR-SALES-THIS-YTD  TO DL-SALES-THIS-YTD.
+           MOVE SR-SALES-LAST-YTD  TO DL-SALES-LAST-YTD.
+           MOVE SR-CHANGE-AMOUNT   TO DL-CHANGE-AMOUNT.
+           MOVE SR-CHANGE-PERCENT  TO DL-CHANGE-PERCENT.
+           MOVE DECLINE-LINE TO DECLINE-PRINT-AREA.
+           WRITE DECLINE-PRINT-AREA.
+           ADD 1 TO LINE-COUNT.
