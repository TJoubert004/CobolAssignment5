@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CUSTUPD.
+      *****************************************************************
+      *  Programmers: Tristan Joubert
+      *  Date.......: 08 August 2026
+      *  GitHub URL.: https://github.com/TJoubert004/CobolAssignment4
+      *  Description: CUSTUPD is the batch maintenance program for the
+      *               CUSTMAST master file. It applies a sorted
+      *               transaction file of adds, name changes, sales
+      *               adjustments, region/commission-rate changes and
+      *               deletes - keyed the same way as
+      *               CUSTOMER-MASTER-RECORD (CM-BRANCH-NUMBER/
+      *               CM-SALESREP-NUMBER/CM-CUSTOMER-NUMBER) - against
+      *               the current CUSTMAST generation to produce the
+      *               next generation, together with an audit listing
+      *               of every transaction applied or rejected.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OLD-CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT TRANS-FILE   ASSIGN TO CUSTTRAN.
+           SELECT NEW-CUSTMAST ASSIGN TO NEWCUST.
+           SELECT AUDIT-RPT    ASSIGN TO CUSTUPD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  OLD-MASTER-RECORD.
+           05  OM-BRANCH-NUMBER        PIC 9(2).
+           05  OM-SALESREP-NUMBER      PIC 9(2).
+           05  OM-CUSTOMER-NUMBER      PIC 9(5).
+           05  OM-CUSTOMER-NAME        PIC X(20).
+           05  OM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  OM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  OM-REGION-CODE          PIC X(2).
+           05  OM-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(80).
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+       01  TRANSACTION-RECORD.
+           05  TR-TRANSACTION-CODE     PIC X(1).
+           05  TR-BRANCH-NUMBER        PIC 9(2).
+           05  TR-SALESREP-NUMBER      PIC 9(2).
+           05  TR-CUSTOMER-NUMBER      PIC 9(5).
+           05  TR-CUSTOMER-NAME        PIC X(20).
+           05  TR-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  TR-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  TR-SALES-ADJUSTMENT     PIC S9(5)V9(2).
+           05  TR-REGION-CODE          PIC X(2).
+           05  TR-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(22).
+
+       FD  NEW-CUSTMAST
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  NEW-MASTER-RECORD.
+           05  NM-BRANCH-NUMBER        PIC 9(2).
+           05  NM-SALESREP-NUMBER      PIC 9(2).
+           05  NM-CUSTOMER-NUMBER      PIC 9(5).
+           05  NM-CUSTOMER-NAME        PIC X(20).
+           05  NM-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  NM-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  NM-REGION-CODE          PIC X(2).
+           05  NM-COMMISSION-RATE      PIC 9V9(4).
+           05  FILLER                  PIC X(80).
+
+       FD  AUDIT-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  AUDIT-PRINT-AREA    PIC X(130).
+
+       WORKING-STORAGE SECTION.
+       01  SWITCHES.
+           05  OLD-MASTER-EOF-SWITCH   PIC X    VALUE "N".
+           05  TRANS-EOF-SWITCH        PIC X    VALUE "N".
+           05  WS-MASTER-DELETED       PIC X    VALUE "N".
+           05  WS-KEY-ADDED-SWITCH     PIC X    VALUE "N".
+
+       01  WS-LAST-ADDED-KEY           PIC 9(9) VALUE ZERO.
+
+       01  MASTER-WORK-RECORD.
+           05  MW-BRANCH-NUMBER        PIC 9(2).
+           05  MW-SALESREP-NUMBER      PIC 9(2).
+           05  MW-CUSTOMER-NUMBER      PIC 9(5).
+           05  MW-CUSTOMER-NAME        PIC X(20).
+           05  MW-SALES-THIS-YTD       PIC S9(5)V9(2).
+           05  MW-SALES-LAST-YTD       PIC S9(5)V9(2).
+           05  MW-REGION-CODE          PIC X(2).
+           05  MW-COMMISSION-RATE      PIC 9V9(4).
+
+       01  KEY-COMPARE-FIELDS.
+           05  WS-MASTER-KEY           PIC 9(9)    VALUE ZERO.
+           05  WS-TRANS-KEY            PIC 9(9)    VALUE ZERO.
+
+       01  AUDIT-HEADING-LINE.
+           05  FILLER                  PIC X(32)
+                   VALUE "CUSTUPD - CUSTMAST AUDIT LISTING".
+           05  FILLER                  PIC X(98)   VALUE SPACE.
+
+       01  AUDIT-LINE.
+           05  AL-TRANSACTION-CODE     PIC X(1).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-BRANCH-NUMBER        PIC 9(2).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-SALESREP-NUMBER      PIC 9(2).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-CUSTOMER-NUMBER      PIC 9(5).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-CUSTOMER-NAME        PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACE.
+           05  AL-STATUS               PIC X(41).
+           05  FILLER                  PIC X(49)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-UPDATE-CUSTOMER-MASTER.
+           OPEN INPUT  OLD-CUSTMAST
+                       TRANS-FILE
+                OUTPUT NEW-CUSTMAST
+                       AUDIT-RPT.
+           MOVE AUDIT-HEADING-LINE TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
+           PERFORM 110-READ-OLD-MASTER.
+           PERFORM 120-READ-TRANSACTION.
+           PERFORM 300-PROCESS-UPDATE
+               UNTIL OLD-MASTER-EOF-SWITCH = "Y"
+                 AND TRANS-EOF-SWITCH = "Y".
+           CLOSE OLD-CUSTMAST
+                 TRANS-FILE
+                 NEW-CUSTMAST
+                 AUDIT-RPT.
+           STOP RUN.
+
+       110-READ-OLD-MASTER.
+           READ OLD-CUSTMAST INTO MASTER-WORK-RECORD
+               AT END
+                   MOVE "Y" TO OLD-MASTER-EOF-SWITCH
+           END-READ.
+           IF OLD-MASTER-EOF-SWITCH = "N"
+              MOVE "N" TO WS-MASTER-DELETED
+              COMPUTE WS-MASTER-KEY =
+                  (MW-BRANCH-NUMBER * 10000000) +
+                  (MW-SALESREP-NUMBER * 100000) +
+                   MW-CUSTOMER-NUMBER.
+
+       120-READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO TRANS-EOF-SWITCH
+           END-READ.
+           IF TRANS-EOF-SWITCH = "N"
+              COMPUTE WS-TRANS-KEY =
+                  (TR-BRANCH-NUMBER * 10000000) +
+                  (TR-SALESREP-NUMBER * 100000) +
+                   TR-CUSTOMER-NUMBER.
+
+       300-PROCESS-UPDATE.
+           IF TRANS-EOF-SWITCH = "Y"
+              PERFORM 450-FINISH-MASTER-RECORD
+              PERFORM 110-READ-OLD-MASTER
+           ELSE
+              IF OLD-MASTER-EOF-SWITCH = "Y"
+                 PERFORM 500-PROCESS-NEW-KEY-TRANSACTION
+                 PERFORM 120-READ-TRANSACTION
+              ELSE
+                 IF WS-MASTER-KEY < WS-TRANS-KEY
+                    PERFORM 450-FINISH-MASTER-RECORD
+                    PERFORM 110-READ-OLD-MASTER
+                 ELSE
+                    IF WS-TRANS-KEY < WS-MASTER-KEY
+                       PERFORM 500-PROCESS-NEW-KEY-TRANSACTION
+                       PERFORM 120-READ-TRANSACTION
+                    ELSE
+                       PERFORM 600-APPLY-MATCHED-TRANSACTION
+                       PERFORM 120-READ-TRANSACTION
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       450-FINISH-MASTER-RECORD.
+           IF WS-MASTER-DELETED = "N"
+              MOVE MW-BRANCH-NUMBER   TO NM-BRANCH-NUMBER
+              MOVE MW-SALESREP-NUMBER TO NM-SALESREP-NUMBER
+              MOVE MW-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER
+              MOVE MW-CUSTOMER-NAME   TO NM-CUSTOMER-NAME
+              MOVE MW-SALES-THIS-YTD  TO NM-SALES-THIS-YTD
+              MOVE MW-SALES-LAST-YTD  TO NM-SALES-LAST-YTD
+              MOVE MW-REGION-CODE     TO NM-REGION-CODE
+              MOVE MW-COMMISSION-RATE TO NM-COMMISSION-RATE
+              WRITE NEW-MASTER-RECORD.
+
+       500-PROCESS-NEW-KEY-TRANSACTION.
+           IF TR-TRANSACTION-CODE = "A"
+              IF WS-KEY-ADDED-SWITCH = "Y"
+                 AND WS-TRANS-KEY = WS-LAST-ADDED-KEY
+                 MOVE "REJECTED - DUPLICATE ADD, ALREADY EXISTS"
+                     TO AL-STATUS
+              ELSE
+                 MOVE TR-BRANCH-NUMBER   TO NM-BRANCH-NUMBER
+                 MOVE TR-SALESREP-NUMBER TO NM-SALESREP-NUMBER
+                 MOVE TR-CUSTOMER-NUMBER TO NM-CUSTOMER-NUMBER
+                 MOVE TR-CUSTOMER-NAME   TO NM-CUSTOMER-NAME
+                 MOVE TR-SALES-THIS-YTD  TO NM-SALES-THIS-YTD
+                 MOVE TR-SALES-LAST-YTD  TO NM-SALES-LAST-YTD
+                 MOVE TR-REGION-CODE     TO NM-REGION-CODE
+                 MOVE TR-COMMISSION-RATE TO NM-COMMISSION-RATE
+                 WRITE NEW-MASTER-RECORD
+                 MOVE "ADDED" TO AL-STATUS
+                 MOVE "Y" TO WS-KEY-ADDED-SWITCH
+                 MOVE WS-TRANS-KEY TO WS-LAST-ADDED-KEY
+              END-IF
+           ELSE
+              MOVE "REJECTED - NO MATCHING MASTER RECORD" TO AL-STATUS.
+           PERFORM 700-WRITE-AUDIT-LINE.
+
+       600-APPLY-MATCHED-TRANSACTION.
+           IF WS-MASTER-DELETED = "Y"
+              MOVE "REJECTED - RECORD DELETED THIS RUN" TO AL-STATUS
+           ELSE
+              EVALUATE TR-TRANSACTION-CODE
+                  WHEN "A"
+                      MOVE "REJECTED - DUPLICATE ADD, ALREADY EXISTS"
+                          TO AL-STATUS
+                  WHEN "C"
+                      MOVE TR-CUSTOMER-NAME TO MW-CUSTOMER-NAME
+                      MOVE "NAME CHANGED" TO AL-STATUS
+                  WHEN "S"
+                      ADD TR-SALES-ADJUSTMENT TO MW-SALES-THIS-YTD
+                      MOVE "SALES ADJUSTED" TO AL-STATUS
+                  WHEN "R"
+                      MOVE TR-REGION-CODE     TO MW-REGION-CODE
+                      MOVE TR-COMMISSION-RATE TO MW-COMMISSION-RATE
+                      MOVE "REGION/RATE CHANGED" TO AL-STATUS
+                  WHEN "D"
+                      MOVE "Y" TO WS-MASTER-DELETED
+                      MOVE "DELETED" TO AL-STATUS
+                  WHEN OTHER
+                      MOVE "REJECTED - INVALID TRANSACTION CODE"
+                          TO AL-STATUS
+              END-EVALUATE
+           END-IF.
+           PERFORM 700-WRITE-AUDIT-LINE.
+
+       700-WRITE-AUDIT-LINE.
+           MOVE TR-TRANSACTION-CODE TO AL-TRANSACTION-CODE.
+           MOVE TR-BRANCH-NUMBER    TO AL-BRANCH-NUMBER.
+           MOVE TR-SALESREP-NUMBER  TO AL-SALESREP-NUMBER.
+           MOVE TR-CUSTOMER-NUMBER  TO AL-CUSTOMER-NUMBER.
+           MOVE TR-CUSTOMER-NAME    TO AL-CUSTOMER-NAME.
+           MOVE AUDIT-LINE TO AUDIT-PRINT-AREA.
+           WRITE AUDIT-PRINT-AREA.
